@@ -13,9 +13,101 @@
                assign to "../../data/lab5.dat"
                organization is line sequential.
                     
-           select report-file 
+           select report-file
                assign to "../../data/lab5.out"
                organization is line sequential.
+      *
+      * keyed by salesman number via relative record number -
+      * this runtime has no ISAM driver configured, so relative
+      * organization is used in place of indexed for small keyed
+      * master files (see IMPLEMENTATION_STATUS.md, request 000)
+           select salesman-master-file
+               assign to "../../data/salesman.master"
+               organization is relative
+               access mode is dynamic
+               relative key is ws-master-rel-key
+               file status is ws-master-status.
+      *
+           select exception-report-file
+               assign to "../../data/lab5.exc"
+               organization is line sequential.
+      *
+      * fixed-format extract so payroll can load commission payouts
+      * directly instead of re-keying them off the printed report
+           select payroll-interface-file
+               assign to "../../data/lab5.pay"
+               organization is line sequential.
+      *
+           select rate-table-file
+               assign to "../../data/ratetbl.dat"
+               organization is line sequential
+               file status is ws-rate-table-status.
+      *
+      * optional run-time parameter card - lets ops tune page size
+      * without a recompile (request 002's rate-table file already
+      * covers the bonus threshold/rate the same control card would
+      * otherwise carry, so only page size is read from here)
+           select control-card-file
+               assign to "../../data/lab5.ctl"
+               organization is line sequential
+               file status is ws-control-status.
+      *
+      * optional companion control-total file - expected record count
+      * and paid total to reconcile the run against, so a truncated
+      * sales-file or an abended run gets flagged instead of shipping
+      * commission checks off of a partial total
+           select control-total-file
+               assign to "../../data/lab5.ctt"
+               organization is line sequential
+               file status is ws-control-total-status.
+      *
+      * single-record checkpoint of how far this commission run has
+      * gotten, so an abended run can restart without double-
+      * processing (and double-counting) records already reported -
+      * keyed the same relative-by-key way as the other small master
+      * files (see note on salesman-master-file above)
+           select checkpoint-file
+               assign to "../../data/lab5.chk"
+               organization is relative
+               access mode is dynamic
+               relative key is ws-checkpoint-rel-key
+               file status is ws-checkpoint-status.
+      *
+      * keyed by salesman number via relative record number -
+      * see note on salesman-master-file above
+           select ytd-master-file
+               assign to "../../data/ytdmast.dat"
+               organization is relative
+               access mode is dynamic
+               relative key is ws-ytd-rel-key
+               file status is ws-ytd-status.
+      *
+      * keyed by salesman number via relative record number -
+      * see note on salesman-master-file above
+           select draw-file
+               assign to "../../data/drawmast.dat"
+               organization is relative
+               access mode is dynamic
+               relative key is ws-draw-rel-key
+               file status is ws-draw-status.
+      *
+      * sorts the commission detail lines descending by paid amount,
+      * with territory as the major key so subtotal breaks fire on
+      * territory change (request 004)
+           select sort-work-file
+               assign to "../../data/lab5.srt".
+      *
+      * holding file for records that have been validated, rated and
+      * posted to YTD/draw but not yet sorted and printed - written
+      * one record at a time as each sales-file record is processed,
+      * so a checkpoint taken after a record is durably on disk here
+      * whether or not the run gets as far as sorting and printing it
+      * (request 009 resume must not depend on SORT's input procedure
+      * having finished, since GnuCOBOL doesn't hand anything to the
+      * output procedure until the whole input side is done)
+           select processed-file
+               assign to "../../data/lab5.prc"
+               organization is line sequential.
       *
        data division.
        file section.
@@ -36,11 +128,184 @@
            record contains 120 characters.
       *
        01 report-line                  pic x(120).
+      *
+       fd salesman-master-file
+           data record is master-rec.
+      *
+       01 master-rec.
+           05 master-sman-num          pic 999.
+           05 master-full-name         pic x(20).
+           05 master-territory         pic x(4).
+           05 master-manager           pic x(8).
+           05 master-hire-date         pic 9(8).
+      *
+       fd exception-report-file
+           data record is exception-line
+           record contains 120 characters.
+      *
+       01 exception-line               pic x(120).
+      *
+       fd payroll-interface-file
+           data record is payroll-rec
+           record contains 20 characters.
+      *
+       01 payroll-rec.
+           05 pay-sman-num              pic 999.
+           05 pay-amount                pic 9(7)v99.
+           05 pay-earnings-code         pic x(8).
+      *
+       fd rate-table-file
+           data record is rate-table-rec.
+      *
+       01 rate-table-rec.
+           05 rt-threshold              pic 9(9).
+           05 rt-rate                   pic 99v99.
+      *
+       fd control-card-file
+           data record is control-card-rec.
+      *
+       01 control-card-rec.
+           05 cc-lines-per-page         pic 99.
+      *
+       fd control-total-file
+           data record is control-total-rec.
+      *
+       01 control-total-rec.
+           05 ctt-expected-records      pic 9(5).
+           05 ctt-expected-paid         pic 9(9).
+      *
+       fd checkpoint-file
+           data record is checkpoint-rec.
+      *
+       01 checkpoint-rec.
+           05 chk-records-processed     pic 9(5).
+           05 chk-last-sman-num         pic 999.
+           05 chk-total-earned          pic 9(9).
+           05 chk-total-paid            pic 9(9).
+           05 chk-ytd-earned            pic 9(9).
+           05 chk-ytd-paid              pic 9(9).
+           05 chk-exception-count       pic 9(9).
+      *
+       fd ytd-master-file
+           data record is ytd-rec.
+      *
+       01 ytd-rec.
+           05 ytd-sman-num              pic 999.
+           05 ytd-year                  pic 9(4).
+           05 ytd-earned                pic 9(9).
+           05 ytd-paid                  pic 9(9).
+      *
+       fd draw-file
+           data record is draw-rec.
+      *
+       01 draw-rec.
+           05 draw-sman-num             pic 999.
+           05 draw-balance              pic 9(9).
+      *
+      * same layout as sort-rec field for field - 097-release-
+      * processed-records below copies this record straight into
+      * sort-rec before releasing it to the sort, so the two have to
+      * line up exactly
+       fd processed-file
+           data record is processed-rec
+           record contains 66 characters.
+      *
+       01 processed-rec.
+           05 prc-territory             pic x(4).
+           05 prc-paid                  pic 9(9).
+           05 prc-sman-num              pic 999.
+           05 prc-name                  pic x(20).
+           05 prc-sales                 pic 9(6).
+           05 prc-min                   pic 9(6).
+           05 prc-max                   pic 9(6).
+           05 prc-rate                  pic 99v9.
+           05 prc-earned                pic 9(9).
+      *
+       sd sort-work-file
+           data record is sort-rec.
+      *
+       01 sort-rec.
+           05 sort-territory            pic x(4).
+           05 sort-paid                 pic 9(9).
+           05 sort-sman-num             pic 999.
+           05 sort-name                 pic x(20).
+           05 sort-sales                pic 9(6).
+           05 sort-min                  pic 9(6).
+           05 sort-max                  pic 9(6).
+           05 sort-rate                 pic 99v9.
+           05 sort-earned               pic 9(9).
       *
        working-storage section.
       *
-       01 ws-eof-flag                  pic x 
+       01 ws-eof-flag                  pic x
+           value 'n'.
+      *
+       01 ws-master-invalid-flag       pic x
+           value 'n'.
+       01 ws-master-rel-key            pic 9(3).
+       01 ws-master-status             pic xx
+           value '00'.
+      *
+       01 ws-rate-table-eof-flag       pic x
+           value 'n'.
+       01 ws-rate-table-status         pic xx
+           value '00'.
+      *
+       01 ws-control-status            pic xx
+           value '00'.
+       01 ws-control-eof-flag          pic x
+           value 'n'.
+      *
+       01 ws-control-total-status      pic xx
+           value '00'.
+       01 ws-control-total-eof-flag    pic x
+           value 'n'.
+       01 ws-control-total-found-flag  pic x
+           value 'n'.
+       77 ws-expected-records          pic 9(5)
+           value 0.
+       77 ws-expected-paid             pic 9(9)
+           value 0.
+       77 ws-records-read              pic 9(5)
+           value 0.
+      *
+       01 ws-checkpoint-rel-key        pic 9(3)
+           value 1.
+       01 ws-checkpoint-status         pic xx
+           value '00'.
+       01 ws-checkpoint-found-flag     pic x
+           value 'n'.
+       77 ws-resume-skip-count         pic 9(5)
+           value 0.
+       01 ws-proc-eof-flag             pic x
+           value 'n'.
+      *
+       01 ws-ytd-rel-key               pic 9(3).
+       01 ws-ytd-found-flag            pic x
+           value 'n'.
+      *
+       01 ws-draw-rel-key              pic 9(3).
+       01 ws-draw-found-flag           pic x
+           value 'n'.
+       01 ws-draw-status               pic xx
+           value '00'.
+       77 ws-draw-recovered            pic 9(9)
+           value 0.
+       01 ws-current-year              pic 9(4).
+       01 ws-ytd-status                pic xx
+           value '00'.
+      *
+       01 ws-sorted-eof-flag           pic x
            value 'n'.
+       01 ws-prev-territory            pic x(4)
+           value spaces.
+       77 ws-terr-subtotal-earned      pic 9(9)
+           value 0.
+       77 ws-terr-subtotal-paid        pic 9(9)
+           value 0.
+      *
+       01 ws-rpt-name-work             pic x(20).
+       01 ws-rpt-territory-work        pic x(4).
       *
        01 ws-heading1-name-line.
            05 filler                   pic x(5)
@@ -73,11 +338,15 @@
            05 filler                   pic x(4)
                value spaces.       
            05 filler                   pic x(4)
-               value "NAME".       
-           05 filler                   pic x(7)
-               value spaces.       
+               value "NAME".
+           05 filler                   pic x(15)
+               value spaces.
+           05 filler                   pic x(4)
+               value "TERR".
+           05 filler                   pic x(3)
+               value spaces.
            05 filler                   pic x(5)
-               value "SALES".       
+               value "SALES".
            05 filler                   pic x(6)
                value spaces.       
            05 filler                   pic x(3)
@@ -138,8 +407,10 @@
        01 ws-report-detail-line.
            05 ws-rpt-sman-num          pic 999.
            05 filler                   pic x(3).
-           05 ws-rpt-name              pic x(8).
-           05 filler                   pic x(3).
+           05 ws-rpt-name              pic x(20).
+           05 filler                   pic x(1).
+           05 ws-rpt-territory         pic x(4).
+           05 filler                   pic x(2).
            05 ws-rpt-sales             pic zzz,zz9.
            05 filler                   pic x(2).
            05 ws-rpt-min               pic zzz,zz9.
@@ -152,7 +423,50 @@
            05 ws-rpt-earned            pic zzz,zzz,zz9.
            05 filler                   pic x(2).
            05 ws-rpt-paid              pic $**,***,**9.
-           05 ws-rpt-text              pic x(50).
+           05 ws-rpt-text              pic x(30).
+      *
+       01 ws-terr-subtotal-line.
+           05 filler                   pic x(5)
+               value spaces.
+           05 filler                   pic x(10)
+               value "TERRITORY ".
+           05 ws-tsl-territory         pic x(4).
+           05 filler                   pic x(4)
+               value spaces.
+           05 filler                   pic x(9)
+               value "SUBTOTAL:".
+           05 filler                   pic x(2)
+               value spaces.
+           05 ws-tsl-earned            pic $$$,$$$,$$9.
+           05 filler                   pic x(2)
+               value spaces.
+           05 ws-tsl-paid              pic $$$,$$$,$$9.
+           05 filler                   pic x(49)
+               value spaces.
+      *
+       01 ws-exc-heading-line.
+           05 filler                   pic x(1)
+               value spaces.
+           05 filler                   pic x(2)
+               value "NO".
+           05 filler                   pic x(4)
+               value spaces.
+           05 filler                   pic x(8)
+               value "NAME".
+           05 filler                   pic x(4)
+               value spaces.
+           05 filler                   pic x(40)
+               value "REASON".
+           05 filler                   pic x(61)
+               value spaces.
+      *
+       01 ws-exc-detail-line.
+           05 exc-sman-num             pic 999.
+           05 filler                   pic x(3).
+           05 exc-name                 pic x(8).
+           05 filler                   pic x(3).
+           05 exc-reason               pic x(40).
+           05 filler                   pic x(63).
       *
        01 ws-total-line.
            05 filler                   pic x(40)
@@ -191,6 +505,51 @@
            05 ws-minl-num-less-min     pic z9.
            05 filler                   pic x(69)
                value spaces.
+      *
+       01  ws-num-exception-line.
+           05 filler                   pic x(5)
+               value spaces.
+           05 filler                   pic x(40)
+               value "NUMBER OF RECORDS FAILING VALIDATION    ".
+      *               ----=----1----=----2----=----3----=----4
+           05 filler                   pic x(4)
+               value spaces.
+           05 ws-excl-num-exceptions   pic zz9.
+           05 filler                   pic x(68)
+               value spaces.
+      *
+       01  ws-control-total-line.
+           05 filler                   pic x(5)
+               value spaces.
+           05 filler                   pic x(40)
+               value "CONTROL TOTAL RECONCILIATION            ".
+      *               ----=----1----=----2----=----3----=----4
+           05 filler                   pic x(4)
+               value spaces.
+           05 ws-ctl-result            pic x(9).
+           05 filler                   pic x(62)
+               value spaces.
+      *
+       01 ws-ytd-summary-line.
+           05 filler                   pic x(5)
+               value spaces.
+           05 filler                   pic x(34)
+               value "YEAR-TO-DATE TOTALS (EARNED/PAID)".
+           05 filler                   pic x(5)
+               value spaces.
+           05 ws-ytdl-tot-earned       pic $$$,$$$,$$9.
+           05 filler                   pic x(2)
+               value spaces.
+           05 ws-ytdl-tot-paid         pic $$$,$$$,$$9.
+           05 filler                   pic x(38)
+               value spaces.
+      *
+       77 ws-exception-count           pic 9(9)
+           value 0.
+       77 ws-exc-heading-written       pic x
+           value 'n'.
+       77 ws-valid-record-flag         pic x
+           value 'y'.
       *
        77 ws-earned                    pic 9(9)
            value 0.
@@ -214,39 +573,434 @@
            value 300000.
        77 ws-bonus-rate                pic 99v99
            value 15.25.
+       77 ws-payroll-earnings-code     pic x(8)
+           value "COMM    ".
+      *
        77 ws-percent-sign-cnst         pic x
            value "%".
+      *
+      * commission tiers loaded from rate-table-file at start of run
+      * (request 002) in whatever order they're appended to the file -
+      * 055-find-rate-tier scans the whole table by threshold value,
+      * not array position, so load order doesn't matter;
+      * ws-bonus-limit/ws-bonus-rate above remain as the single
+      * fallback tier when no rate-table-file is supplied
+       01 ws-rate-table.
+           05 ws-rate-entry            occurs 20 times
+                                        indexed by ws-rt-idx.
+               10 ws-rt-threshold      pic 9(9).
+               10 ws-rt-rate           pic 99v99.
+      *
+       77 ws-rate-table-count          pic 99
+           value 0.
+       77 ws-tier-found-flag           pic x
+           value 'n'.
+       77 ws-tier-limit                pic 9(9)
+           value 0.
+       77 ws-tier-rate                 pic 99v99
+           value 0.
+      *
+       77 ws-total-ytd-earned          pic 9(9)
+           value 0.
+       77 ws-total-ytd-paid            pic 9(9)
+           value 0.
+      *
+      * tracks, per salesman number, whether this run has already
+      * folded that salesman's YTD balance into ws-total-ytd-earned/
+      * paid - sr-sman-num/master-sman-num/ytd-sman-num are all
+      * pic 999, so 999 entries covers every salesman the keyed
+      * relative files can ever hold. Needed because the same
+      * salesman can appear on more than one sales-file record in a
+      * single run; without it 320-update-ytd-master would fold that
+      * salesman's (ever-growing) YTD balance into the grand total
+      * once per record instead of once per salesman.
+       01 ws-ytd-seen-table.
+           05 ws-ytd-seen-entry        occurs 999 times
+                                        indexed by ws-ytd-seen-idx.
+               10 ws-ytd-seen-flag     pic x value 'n'.
+               10 ws-ytd-seen-earned   pic 9(9) value 0.
+               10 ws-ytd-seen-paid     pic 9(9) value 0.
       *
        procedure division.
        000-main.
-           open input  sales-file,
-                output report-file.
+           perform 001-open-files.
       *
            accept ws-nl-date from date.
            accept ws-nl-time from time.
       *
-           read sales-file 
-               at end move 'y'         to ws-eof-flag.
+           compute ws-current-year = 2000 + (ws-nl-date / 10000).
       *
-           perform 100-process-pages
-               varying ws-page-count   from 1 by 1
-               until   ws-eof-flag = 'y'.
+           perform 002-load-control-card.
+      *
+           perform 003-load-control-totals.
+      *
+           perform 005-load-rate-table.
+      *
+           perform 090-sort-sales-file.
+      *
+      * run completed cleanly - clear the checkpoint so the next
+      * run starts fresh instead of skipping records forever
+           perform 006-clear-checkpoint.
       *
            perform 300-print-totals.
       *
            close   sales-file
-                   report-file.
+                   salesman-master-file
+                   ytd-master-file
+                   draw-file
+                   checkpoint-file
+                   report-file
+                   exception-report-file
+                   payroll-interface-file.
       *
            stop run.
+      *
+       001-open-files.
+      *
+           open input sales-file.
+      *
+      * create the keyed master/YTD files on disk the first time a
+      * run needs them - relative files must already exist before
+      * they can be opened for input or i-o
+           open input salesman-master-file.
+           if ws-master-status = '35' then
+               open output salesman-master-file
+               close  salesman-master-file
+               open input salesman-master-file
+           end-if.
+      *
+           open i-o ytd-master-file.
+           if ws-ytd-status = '35' then
+               open output ytd-master-file
+               close  ytd-master-file
+               open i-o ytd-master-file
+           end-if.
+      *
+           open i-o draw-file.
+           if ws-draw-status = '35' then
+               open output draw-file
+               close  draw-file
+               open i-o draw-file
+           end-if.
+      *
+           open i-o checkpoint-file.
+           if ws-checkpoint-status = '35' then
+               open output checkpoint-file
+               close  checkpoint-file
+               open i-o checkpoint-file
+           end-if.
+      *
+      * the checkpoint has to be read before exception-report-file and
+      * processed-file are opened - a resumed run must extend them
+      * instead of truncating records a prior run already wrote.
+      * report-file and payroll-interface-file are different: every
+      * run's OUTPUT PROCEDURE (097/100) sorts and reprints the
+      * *entire* processed-file, old records and new ones alike, so
+      * those two always start fresh from OUTPUT - extending them
+      * would print the pre-checkpoint records twice
+           perform 004-load-checkpoint.
+      *
+           open output report-file,
+                        payroll-interface-file.
+      *
+           if ws-checkpoint-found-flag = 'y'
+                   and ws-resume-skip-count > 0 then
+               open extend exception-report-file,
+                           processed-file
+           else
+               open output exception-report-file,
+                            processed-file
+           end-if.
+      *
+       002-load-control-card.
+      *
+      * no control card supplied - keep the compiled-in default
+           open input control-card-file.
+      *
+           if ws-control-status = '00' then
+               move 'n'                to ws-control-eof-flag
+               read control-card-file
+                   at end move 'y'     to ws-control-eof-flag
+               end-read
+      *
+               if ws-control-eof-flag = 'n'
+                       and cc-lines-per-page > 0 then
+                   move cc-lines-per-page  to ws-lines-per-page
+               end-if
+      *
+               close control-card-file
+           end-if.
+      *
+       003-load-control-totals.
+      *
+      * no control-total file supplied - skip reconciliation
+           open input control-total-file.
+      *
+           if ws-control-total-status = '00' then
+               read control-total-file
+                   at end move 'y'     to ws-control-total-eof-flag
+               end-read
+      *
+               if ws-control-total-eof-flag = 'n' then
+                   move 'y'            to ws-control-total-found-flag
+                   move ctt-expected-records to ws-expected-records
+                   move ctt-expected-paid    to ws-expected-paid
+               end-if
+      *
+               close control-total-file
+           end-if.
+      *
+       004-load-checkpoint.
+      *
+      * resume a prior run that didn't finish - skip the records it
+      * already reported and re-seed this run's running totals so
+      * they don't get double-counted
+           move 1                      to ws-checkpoint-rel-key.
+      *
+           read checkpoint-file
+               invalid key move 'n'    to ws-checkpoint-found-flag
+               not invalid key move 'y' to ws-checkpoint-found-flag
+           end-read.
+      *
+           if ws-checkpoint-found-flag = 'y'
+                   and chk-records-processed > 0 then
+               move chk-records-processed to ws-resume-skip-count
+               move chk-total-earned      to ws-total-earned
+               move chk-total-paid        to ws-total-paid
+               move chk-ytd-earned        to ws-total-ytd-earned
+               move chk-ytd-paid          to ws-total-ytd-paid
+               move chk-exception-count   to ws-exception-count
+      *
+      * the exception heading was already written to the prior
+      * segment of this same (now extended) exception-report-file
+               if ws-exception-count > 0 then
+                   move 'y'                to ws-exc-heading-written
+               end-if
+           end-if.
+      *
+       006-clear-checkpoint.
+      *
+           move 1                      to ws-checkpoint-rel-key.
+           move 0                      to chk-records-processed.
+           move 0                      to chk-last-sman-num.
+           move 0                      to chk-total-earned.
+           move 0                      to chk-total-paid.
+           move 0                      to chk-ytd-earned.
+           move 0                      to chk-ytd-paid.
+           move 0                      to chk-exception-count.
+      *
+           rewrite checkpoint-rec
+               invalid key write checkpoint-rec
+           end-rewrite.
+      *
+       007-flag-rate-table-truncated.
+      *
+           move spaces                 to ws-exc-detail-line.
+           move 0                      to exc-sman-num.
+           move spaces                 to exc-name.
+           move "rate table truncated at 20 tiers"
+                                        to exc-reason.
+      *
+           if ws-exc-heading-written = 'n' then
+               write exception-line from ws-exc-heading-line
+                   after advancing 1 line
+               move 'y'                to ws-exc-heading-written
+           end-if.
+      *
+           write exception-line from ws-exc-detail-line
+               after advancing 1 line.
+      *
+       005-load-rate-table.
+      *
+           open input rate-table-file.
+      *
+           if ws-rate-table-status = '00' then
+               read rate-table-file
+                   at end move 'y'     to ws-rate-table-eof-flag
+               end-read
+      *
+               perform until ws-rate-table-eof-flag = 'y'
+                       or ws-rate-table-count >= 20
+                   add 1               to ws-rate-table-count
+                   set ws-rt-idx       to ws-rate-table-count
+                   move rt-threshold   to ws-rt-threshold (ws-rt-idx)
+                   move rt-rate        to ws-rt-rate (ws-rt-idx)
+                   read rate-table-file
+                       at end move 'y' to ws-rate-table-eof-flag
+                   end-read
+               end-perform
+      *
+      * more tiers in the file than ws-rate-table fits - flag it so
+      * ops know tiers past the 20th are being ignored, rather than
+      * having the commission calc silently miss them
+               if ws-rate-table-eof-flag not = 'y' then
+                   perform 007-flag-rate-table-truncated
+               end-if
+      *
+               close rate-table-file
+           end-if.
+      *
+      * no rate-table-file supplied - fall back to the single
+      * legacy tier so existing runs behave as before
+           if ws-rate-table-count = 0 then
+               move 1                  to ws-rate-table-count
+               set ws-rt-idx           to 1
+               move ws-bonus-limit     to ws-rt-threshold (ws-rt-idx)
+               move ws-bonus-rate      to ws-rt-rate (ws-rt-idx)
+           end-if.
+      *
+       090-sort-sales-file.
+      *
+      * 095 validates/rates/posts YTD+draw and appends each record it
+      * keeps to processed-file one record at a time (request 009 -
+      * that file is what a checkpoint's "already done" claim has to
+      * be measured against, not this SORT, since GnuCOBOL doesn't
+      * start the output procedure below until the whole input side
+      * has finished). Once every sales-file record has been posted,
+      * processed-file holds the complete set for this run (prior
+      * segments' rows plus whatever this segment just appended).
+      * 097 then just streams that durable file into the sort -
+      * it has no side effects of its own, so it's safe to let the
+      * SORT verb manage its open/close the usual way.
+           perform 095-build-sort-records.
+      *
+           close processed-file.
+      *
+           sort sort-work-file
+               on ascending  key sort-territory
+               on descending key sort-paid
+               input procedure 097-release-processed-records
+               output procedure 100-process-pages.
+      *
+       097-release-processed-records.
+      *
+           move 'n'                    to ws-proc-eof-flag.
+      *
+           open input processed-file.
+      *
+           read processed-file
+               at end move 'y'         to ws-proc-eof-flag.
+      *
+           perform until ws-proc-eof-flag = 'y'
+               move spaces             to sort-rec
+               move prc-territory      to sort-territory
+               move prc-paid           to sort-paid
+               move prc-sman-num       to sort-sman-num
+               move prc-name           to sort-name
+               move prc-sales          to sort-sales
+               move prc-min            to sort-min
+               move prc-max            to sort-max
+               move prc-rate           to sort-rate
+               move prc-earned         to sort-earned
+      *
+               release sort-rec
+      *
+               read processed-file
+                   at end move 'y'     to ws-proc-eof-flag
+           end-perform.
+      *
+           close processed-file.
+      *
+       095-build-sort-records.
+      *
+           read sales-file
+               at end move 'y'         to ws-eof-flag.
+      *
+           perform until ws-eof-flag = 'y'
+               add 1                   to ws-records-read
+      *
+      * a resumed run already posted these records to processed-file
+      * last time - skip straight past them without reprocessing or
+      * recounting them
+               if ws-records-read <= ws-resume-skip-count then
+                   continue
+               else
+                   perform 050-validate-sales-rec
+      *
+                   if ws-valid-record-flag = 'n' then
+                       perform 060-write-exception
+                   else
+                       perform 055-find-rate-tier
+      *
+      * determine if sales for this employee are over the bonus limit
+                       if ws-tier-found-flag = 'y' then
+                           perform 057-compute-bonus-commission
+                       else
+                           perform 058-compute-normal-commission
+                       end-if
+      *
+                       perform 059-net-draw-balance
+      *
+                       add ws-earned       to ws-total-earned
+                       add ws-paid         to ws-total-paid
+      *
+                       perform 320-update-ytd-master
+      *
+                       perform 310-lookup-salesman-master
+      *
+                       move spaces         to processed-rec
+                       move sr-sman-num    to prc-sman-num
+                       move ws-rpt-name-work to prc-name
+                       move ws-rpt-territory-work to prc-territory
+                       move sr-sales       to prc-sales
+                       move sr-min         to prc-min
+                       move sr-max         to prc-max
+                       move sr-rate        to prc-rate
+                       move ws-earned      to prc-earned
+                       move ws-paid        to prc-paid
+      *
+                       write processed-rec
+                   end-if
+      *
+      * YTD and draw-file are already rewritten above for every valid
+      * record, so the checkpoint has to advance with the same
+      * cadence - checkpointing every N records instead would leave a
+      * window where an abend re-applies up to N-1 records' YTD/draw
+      * changes on resume
+                   perform 098-write-checkpoint
+               end-if
+      *
+               read sales-file
+                   at end move 'y'     to ws-eof-flag
+           end-perform.
+      *
+       098-write-checkpoint.
+      *
+           move 1                      to ws-checkpoint-rel-key.
+           move ws-records-read        to chk-records-processed.
+           move sr-sman-num            to chk-last-sman-num.
+           move ws-total-earned        to chk-total-earned.
+           move ws-total-paid          to chk-total-paid.
+           move ws-total-ytd-earned    to chk-ytd-earned.
+           move ws-total-ytd-paid      to chk-ytd-paid.
+           move ws-exception-count     to chk-exception-count.
+      *
+           rewrite checkpoint-rec
+               invalid key write checkpoint-rec
+           end-rewrite.
       *
        100-process-pages.
       *
-               perform 200-print-headings.
+           move spaces                 to ws-prev-territory.
+           move 0                      to ws-terr-subtotal-earned.
+           move 0                      to ws-terr-subtotal-paid.
+           move 0                      to ws-page-count.
+      *
+           return sort-work-file
+               at end move 'y'         to ws-sorted-eof-flag.
       *
-               perform 300-process-lines 
-                   varying ws-line-count from 1 by 1
-                   until ws-line-count >= ws-lines-per-page 
-                       or ws-eof-flag = 'y'.
+           perform until ws-sorted-eof-flag = 'y'
+               add 1                   to ws-page-count
+               move 0                  to ws-line-count
+               perform 200-print-headings
+               perform 300-process-lines
+                   until ws-line-count >= ws-lines-per-page
+                       or ws-sorted-eof-flag = 'y'
+           end-perform.
+      *
+           if ws-prev-territory not = spaces then
+               perform 330-print-territory-subtotal
+           end-if.
       *
        200-print-headings.
       *
@@ -275,52 +1029,245 @@
                after advancing 1 line.
       *
        300-process-lines.
-       
-      * determine if sales for this employee are over the bonus limit
-           if sr-sales > ws-bonus-limit
-      *
-      * employee has earned bonus
-      * calculate earned as normal sales commission 
-      * PLUS 12.5% of the amount over the bonus threshold
-      *
-               compute ws-earned rounded = 
-                   (sr-sales * sr-rate / 100) +
-                   (sr-sales - ws-bonus-limit) * ws-bonus-rate / 100
-               if ws-earned > sr-max then
-                   move sr-max         to ws-paid
-                   add  1              to ws-more-than-max
-               else
-                   move ws-earned      to ws-paid
+      *
+           if ws-prev-territory not = spaces
+                   and sort-territory not = ws-prev-territory then
+               perform 330-print-territory-subtotal
+           end-if.
+      *
+           move spaces                 to ws-report-detail-line.
+           move sort-sman-num          to ws-rpt-sman-num.
+           move sort-name              to ws-rpt-name.
+           move sort-territory         to ws-rpt-territory.
+           move sort-sales             to ws-rpt-sales.
+           move sort-min               to ws-rpt-min.
+           move sort-max               to ws-rpt-max.
+           move sort-rate              to ws-rpt-rate.
+           move ws-percent-sign-cnst   to ws-rpt-percent-sign.
+           move sort-earned            to ws-rpt-earned.
+           move sort-paid              to ws-rpt-paid.
+      *
+           write report-line from ws-report-detail-line
+               after advancing 1 line.
+      *
+           move spaces                 to payroll-rec.
+           move sort-sman-num          to pay-sman-num.
+           move sort-paid              to pay-amount.
+           move ws-payroll-earnings-code to pay-earnings-code.
+      *
+           write payroll-rec.
+      *
+           add 1                       to ws-line-count.
+      *
+           move sort-territory         to ws-prev-territory.
+           add sort-earned             to ws-terr-subtotal-earned.
+           add sort-paid               to ws-terr-subtotal-paid.
+      *
+           return sort-work-file
+               at end move 'y'         to ws-sorted-eof-flag.
+      *
+       330-print-territory-subtotal.
+      *
+           move spaces                 to ws-terr-subtotal-line.
+           move ws-prev-territory      to ws-tsl-territory.
+           move ws-terr-subtotal-earned to ws-tsl-earned.
+           move ws-terr-subtotal-paid  to ws-tsl-paid.
+      *
+           write report-line from ws-terr-subtotal-line
+               after advancing 1 line.
+      *
+           add 1                       to ws-line-count.
+      *
+           move 0                      to ws-terr-subtotal-earned.
+           move 0                      to ws-terr-subtotal-paid.
+      *
+       050-validate-sales-rec.
+      *
+           move 'y'                    to ws-valid-record-flag.
+      *
+           if sr-sales not numeric
+               or sr-min not numeric
+               or sr-max not numeric
+               or sr-rate not numeric then
+               move 'n'                to ws-valid-record-flag
+           else
+               if sr-min >= sr-max then
+                   move 'n'            to ws-valid-record-flag
+               end-if
+           end-if.
+      *
+       060-write-exception.
+      *
+           move spaces                 to ws-exc-detail-line.
+           move sr-sman-num            to exc-sman-num.
+           move sr-name                to exc-name.
+      *
+           if sr-sales not numeric
+               or sr-min not numeric
+               or sr-max not numeric
+               or sr-rate not numeric then
+               move "non-numeric sales/min/max/rate field"
+                                        to exc-reason
+           else
+               move "sr-min is not less than sr-max"
+                                        to exc-reason
+           end-if.
+      *
+           add 1                       to ws-exception-count.
+      *
+           if ws-exc-heading-written = 'n' then
+               write exception-line from ws-exc-heading-line
+                   after advancing 1 line
+               move 'y'                to ws-exc-heading-written
+           end-if.
+      *
+           write exception-line from ws-exc-detail-line
+               after advancing 1 line.
+      *
+       055-find-rate-tier.
+      *
+      * scan the whole table and keep the entry with the largest
+      * threshold that sr-sales still exceeds - rate-table-file isn't
+      * sorted or validated on load (it's appended to over time, per
+      * request 002), so the highest-applicable tier can land at any
+      * array position, not just the last one loaded
+           move 'n'                    to ws-tier-found-flag.
+           move 0                      to ws-tier-limit.
+           move 0                      to ws-tier-rate.
+      *
+           set ws-rt-idx               to ws-rate-table-count.
+      *
+           perform until ws-rt-idx < 1
+               if sr-sales > ws-rt-threshold (ws-rt-idx)
+                       and ws-rt-threshold (ws-rt-idx) >= ws-tier-limit
+                   then
+                   move ws-rt-threshold (ws-rt-idx) to ws-tier-limit
+                   move ws-rt-rate (ws-rt-idx)      to ws-tier-rate
+                   move 'y'            to ws-tier-found-flag
                end-if
+               set ws-rt-idx           down by 1
+           end-perform.
+      *
+      * employee has earned bonus - calculate earned as normal sales
+      * commission PLUS the matched tier's rate on the amount over
+      * that tier's threshold
+       057-compute-bonus-commission.
+      *
+           compute ws-earned rounded =
+               (sr-sales * sr-rate / 100) +
+               (sr-sales - ws-tier-limit) * ws-tier-rate / 100.
+      *
+           if ws-earned > sr-max then
+               move sr-max             to ws-paid
+               add  1                  to ws-more-than-max
            else
-               compute ws-earned rounded = sr-sales * sr-rate / 100
-               if ws-earned < sr-min then
-                   move sr-min         to ws-paid
-                   add  1              to ws-less-than-min
+               move ws-earned          to ws-paid
+           end-if.
+      *
+       058-compute-normal-commission.
+      *
+           compute ws-earned rounded = sr-sales * sr-rate / 100.
+      *
+           if ws-earned < sr-min then
+               move sr-min             to ws-paid
+               add  1                  to ws-less-than-min
+           else
+               move ws-earned          to ws-paid
+           end-if.
+      *
+       059-net-draw-balance.
+      *
+      * recover any outstanding draw balance out of this period's
+      * commission paid, carrying the remainder forward on the
+      * draw-file record
+           move 'n'                    to ws-draw-found-flag.
+           move sr-sman-num            to ws-draw-rel-key.
+      *
+           read draw-file
+               invalid key move 'n'    to ws-draw-found-flag
+               not invalid key move 'y' to ws-draw-found-flag
+           end-read.
+      *
+           if ws-draw-found-flag = 'y'
+                   and draw-balance > 0 then
+               if draw-balance < ws-paid then
+                   move draw-balance       to ws-draw-recovered
                else
-                   move ws-earned      to ws-paid
+                   move ws-paid            to ws-draw-recovered
                end-if
+      *
+               subtract ws-draw-recovered from ws-paid
+               subtract ws-draw-recovered from draw-balance
+      *
+               rewrite draw-rec
            end-if.
       *
-           add ws-earned               to ws-total-earned.
-           add ws-paid                 to ws-total-paid.
+       310-lookup-salesman-master.
       *
-           move spaces                 to ws-report-detail-line.
-           move sr-sman-num            to ws-rpt-sman-num.
-           move sr-name                to ws-rpt-name.
-           move sr-sales               to ws-rpt-sales.
-           move sr-min                 to ws-rpt-min.
-           move sr-max                 to ws-rpt-max.
-           move sr-rate                to ws-rpt-rate.
-           move ws-percent-sign-cnst   to ws-rpt-percent-sign.
-           move ws-earned              to ws-rpt-earned.
-           move ws-paid                to ws-rpt-paid.
+           move 'n'                    to ws-master-invalid-flag.
+           move sr-sman-num            to ws-master-rel-key.
       *
-           write report-line from ws-report-detail-line
-               after advancing 1 line.
+           read salesman-master-file
+               invalid key
+                   move 'y'            to ws-master-invalid-flag.
       *
-           read sales-file 
-               at end move 'y'         to ws-eof-flag.
+           if ws-master-invalid-flag = 'y' then
+               move sr-name            to ws-rpt-name-work
+               move spaces             to ws-rpt-territory-work
+           else
+               move master-full-name   to ws-rpt-name-work
+               move master-territory   to ws-rpt-territory-work
+           end-if.
+      *
+       320-update-ytd-master.
+      *
+           move 'n'                    to ws-ytd-found-flag.
+           move sr-sman-num            to ws-ytd-rel-key.
+      *
+           read ytd-master-file
+               invalid key
+                   move 'y'            to ws-ytd-found-flag.
+      *
+           if ws-ytd-found-flag = 'y'
+                   or ytd-year not = ws-current-year then
+      * no YTD record yet, or it is from a prior year - start fresh
+               move sr-sman-num        to ytd-sman-num
+               move ws-current-year    to ytd-year
+               move ws-earned          to ytd-earned
+               move ws-paid            to ytd-paid
+               if ws-ytd-found-flag = 'y' then
+                   write ytd-rec
+               else
+                   rewrite ytd-rec
+               end-if
+           else
+               add ws-earned           to ytd-earned
+               add ws-paid             to ytd-paid
+               rewrite ytd-rec
+           end-if.
+      *
+      * fold this salesman's (post-update) YTD balance into the grand
+      * total exactly once per run - a repeat sales-file record for
+      * the same salesman replaces their prior contribution instead
+      * of adding another one on top of it, so the grand total stays
+      * the sum of each distinct salesman's current YTD balance
+           set ws-ytd-seen-idx         to sr-sman-num.
+      *
+           if ws-ytd-seen-flag (ws-ytd-seen-idx) = 'y' then
+               subtract ws-ytd-seen-earned (ws-ytd-seen-idx)
+                   from ws-total-ytd-earned
+               subtract ws-ytd-seen-paid (ws-ytd-seen-idx)
+                   from ws-total-ytd-paid
+           else
+               move 'y'            to ws-ytd-seen-flag (ws-ytd-seen-idx)
+           end-if.
+      *
+           add ytd-earned               to ws-total-ytd-earned.
+           add ytd-paid                 to ws-total-ytd-paid.
+           move ytd-earned
+               to ws-ytd-seen-earned (ws-ytd-seen-idx).
+           move ytd-paid
+               to ws-ytd-seen-paid (ws-ytd-seen-idx).
       *
        300-print-totals.
       *
@@ -329,6 +1276,12 @@
       *
            write report-line from ws-total-line
                after advancing 2 lines.
+      *
+           move ws-total-ytd-earned    to ws-ytdl-tot-earned.
+           move ws-total-ytd-paid      to ws-ytdl-tot-paid.
+      *
+           write report-line from ws-ytd-summary-line
+               after advancing 1 lines.
       *
            move ws-more-than-max       to ws-maxl-num-mor-max.
       *
@@ -339,5 +1292,21 @@
       *
            write report-line from ws-num-min-line
                after advancing 1 lines.
+      *
+           move ws-exception-count     to ws-excl-num-exceptions.
+      *
+           write report-line from ws-num-exception-line
+               after advancing 1 lines.
+      *
+           if ws-control-total-found-flag = 'y' then
+               move "OK"               to ws-ctl-result
+               if ws-records-read not = ws-expected-records
+                       or ws-total-paid not = ws-expected-paid then
+                   move "MISMATCH"     to ws-ctl-result
+               end-if
+      *
+               write report-line from ws-control-total-line
+                   after advancing 1 lines
+           end-if.
       *
        end program lab5.
\ No newline at end of file
